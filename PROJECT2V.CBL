@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.         PROJECT2V.
+       AUTHOR.             RICHARD BARNEY.
+       DATE-WRITTEN.       AUGUST 2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE
+               ASSIGN TO "C:\STUFIL2B.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VALIDATION-REJECT-REPORT
+               ASSIGN TO "C:\VALREJ.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * STUDENT-FILE is an input file, the same extract
+      * PROJECT2B reads, checked here before PROJECT2B runs
+       FD STUDENT-FILE.
+       01 STUDENT-RECORD.
+           05 STUDENT-FIRST-NAME    PIC X(20).
+           05 STUDENT-LAST-NAME     PIC X(20).
+           05 STUDENT-NUMBER        PIC 9(9).
+           05 STUDENT-PROGRAM       PIC X(3).
+           05 COURSE-1              PIC X(7).
+           05 MARK-1                PIC 9(3).
+           05 COURSE-2              PIC X(7).
+           05 MARK-2                PIC 9(3).
+           05 COURSE-3              PIC X(7).
+           05 MARK-3                PIC 9(3).
+           05 COURSE-4              PIC X(7).
+           05 MARK-4                PIC 9(3).
+           05 COURSE-5              PIC X(7).
+           05 MARK-5                PIC 9(3).
+           05 COURSE-6              PIC X(7).
+           05 MARK-6                PIC 9(3).
+           05 PAYMENT-MADE          PIC 9(4)V99.
+           05 TUITION-AMOUNT        PIC 9(4)V99.
+
+      * VALIDATION-REJECT-REPORT is an output file listing
+      * every STUDENT-FILE record that failed a field-level
+      * edit, with the reason it was rejected
+       FD VALIDATION-REJECT-REPORT.
+       01 VALIDATION-REJECT-CARD   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+      * Local copy of the validation reject listing
+       01 VALIDATION-REJECT-WS.
+           05 FILLER                          PIC X(4)  VALUE SPACES.
+           05 STUDENT-LAST-NAME-VAL-WS        PIC X(20).
+           05 FILLER                          PIC X(2)  VALUE SPACES.
+           05 STUDENT-FIRST-NAME-VAL-WS       PIC X(20).
+           05 FILLER                          PIC X(2)  VALUE SPACES.
+           05 STUDENT-NUMBER-VAL-WS           PIC 9(9).
+           05 FILLER                          PIC X(2)  VALUE SPACES.
+           05 REJECT-REASON-VAL-WS            PIC X(35).
+
+      * Title and column header for the reject listing
+       01 VALREJ-TITLE.
+           05 FILLER    PIC X(35)  VALUE SPACES.
+           05 FILLER    PIC X(30)
+                   VALUE "STUDENT FILE VALIDATION ERRORS".
+
+       01 VALREJ-COLUMN-HEADER.
+           05 FILLER    PIC X(4)   VALUE SPACES.
+           05 FILLER    PIC X(20)  VALUE "LAST NAME".
+           05 FILLER    PIC X(2)   VALUE SPACES.
+           05 FILLER    PIC X(20)  VALUE "FIRST NAME".
+           05 FILLER    PIC X(2)   VALUE SPACES.
+           05 FILLER    PIC X(9)   VALUE "STUDENT #".
+           05 FILLER    PIC X(2)   VALUE SPACES.
+           05 FILLER    PIC X(35)  VALUE "REASON".
+
+      * Counters to keep track of records read and rejected
+       01 VALIDATION-COUNTERS.
+           05 FILLER               PIC X(14) VALUE "RECORDS READ: ".
+           05 RECORDS-IN-CTR       PIC 9(3).
+           05 FILLER              PIC X(19) VALUE " RECORDS REJECTED: ".
+           05 RECORDS-REJECT-CTR   PIC 9(3)  VALUE ZERO.
+
+      * Bunch of fields to keep track of various
+      * things throughout the program
+       01 FLAGS-AND-CONTROLS.
+           05 STUDENT-FILE-EOF-FLAG    PIC X     VALUE    "N".
+           05 RECORD-VALID-FLAG        PIC X     VALUE    "Y".
+               88 RECORD-IS-VALID VALUE "Y".
+
+       PROCEDURE DIVISION.
+      * Mainline routine
+       100-VALIDATE-STUDENT-FILE.
+           PERFORM 200-INIT-VALIDATE-STUDENT-FILE.
+           PERFORM 200-VALIDATE-STUDENT-RECORD
+               UNTIL STUDENT-FILE-EOF-FLAG = "Y".
+           PERFORM 200-TERM-VALIDATE-STUDENT-FILE.
+           STOP RUN.
+
+      * Open the files, write the report headings, and read
+      * the first student record
+       200-INIT-VALIDATE-STUDENT-FILE.
+           OPEN INPUT  STUDENT-FILE.
+           OPEN OUTPUT VALIDATION-REJECT-REPORT.
+           WRITE VALIDATION-REJECT-CARD FROM VALREJ-TITLE.
+           WRITE VALIDATION-REJECT-CARD FROM VALREJ-COLUMN-HEADER.
+           MOVE ZERO TO RECORDS-IN-CTR.
+           MOVE ZERO TO RECORDS-REJECT-CTR.
+           PERFORM 700-READ-STUDENT-RECORD.
+
+      * Edit the current student record field by field and,
+      * if anything fails, write it to the reject listing
+      * instead of letting a bad record reach PROJECT2B
+       200-VALIDATE-STUDENT-RECORD.
+           MOVE "Y" TO RECORD-VALID-FLAG.
+           PERFORM 700-VALIDATE-STUDENT-NUMBER.
+           PERFORM 700-VALIDATE-MARKS.
+           PERFORM 700-VALIDATE-TUITION-FIELDS.
+           IF NOT RECORD-IS-VALID
+               PERFORM 700-WRITE-VALIDATION-REJECT-RECORD
+           END-IF.
+           PERFORM 700-READ-STUDENT-RECORD.
+
+      * Write the record counters and close the files
+       200-TERM-VALIDATE-STUDENT-FILE.
+           WRITE VALIDATION-REJECT-CARD FROM VALIDATION-COUNTERS.
+           CLOSE STUDENT-FILE
+                 VALIDATION-REJECT-REPORT.
+
+      * Read the next student record, setting the EOF flag
+      * when the file is exhausted
+       700-READ-STUDENT-RECORD.
+           READ STUDENT-FILE
+               AT END MOVE "Y" TO STUDENT-FILE-EOF-FLAG
+               NOT AT END ADD 1 TO RECORDS-IN-CTR
+           END-READ.
+
+      * STUDENT-NUMBER must be numeric and non-zero - a
+      * non-numeric or zero value means the record was not
+      * keyed correctly and cannot be matched to a real
+      * student
+       700-VALIDATE-STUDENT-NUMBER.
+           IF STUDENT-FILE-EOF-FLAG NOT = "Y"
+               IF NOT STUDENT-NUMBER NUMERIC
+                       OR STUDENT-NUMBER = ZERO
+                   IF RECORD-IS-VALID
+                       MOVE "INVALID STUDENT NUMBER"
+                           TO REJECT-REASON-VAL-WS
+                   END-IF
+                   MOVE "N" TO RECORD-VALID-FLAG
+               END-IF
+           END-IF.
+
+      * Each MARK-n must be numeric and fall between 000 and
+      * 100 - anything else is bad data that would otherwise
+      * flow straight into 700-CALCULATE-AVERAGE and
+      * 700-DETERMINE-GRADE in PROJECT2B
+       700-VALIDATE-MARKS.
+           IF STUDENT-FILE-EOF-FLAG NOT = "Y"
+               IF NOT MARK-1 NUMERIC OR MARK-1 > 100
+                   IF RECORD-IS-VALID
+                       MOVE "MARK-1 OUT OF RANGE"
+                           TO REJECT-REASON-VAL-WS
+                   END-IF
+                   MOVE "N" TO RECORD-VALID-FLAG
+               END-IF
+               IF NOT MARK-2 NUMERIC OR MARK-2 > 100
+                   IF RECORD-IS-VALID
+                       MOVE "MARK-2 OUT OF RANGE"
+                           TO REJECT-REASON-VAL-WS
+                   END-IF
+                   MOVE "N" TO RECORD-VALID-FLAG
+               END-IF
+               IF NOT MARK-3 NUMERIC OR MARK-3 > 100
+                   IF RECORD-IS-VALID
+                       MOVE "MARK-3 OUT OF RANGE"
+                           TO REJECT-REASON-VAL-WS
+                   END-IF
+                   MOVE "N" TO RECORD-VALID-FLAG
+               END-IF
+               IF NOT MARK-4 NUMERIC OR MARK-4 > 100
+                   IF RECORD-IS-VALID
+                       MOVE "MARK-4 OUT OF RANGE"
+                           TO REJECT-REASON-VAL-WS
+                   END-IF
+                   MOVE "N" TO RECORD-VALID-FLAG
+               END-IF
+               IF NOT MARK-5 NUMERIC OR MARK-5 > 100
+                   IF RECORD-IS-VALID
+                       MOVE "MARK-5 OUT OF RANGE"
+                           TO REJECT-REASON-VAL-WS
+                   END-IF
+                   MOVE "N" TO RECORD-VALID-FLAG
+               END-IF
+               IF NOT MARK-6 NUMERIC OR MARK-6 > 100
+                   IF RECORD-IS-VALID
+                       MOVE "MARK-6 OUT OF RANGE"
+                           TO REJECT-REASON-VAL-WS
+                   END-IF
+                   MOVE "N" TO RECORD-VALID-FLAG
+               END-IF
+           END-IF.
+
+      * TUITION-AMOUNT and PAYMENT-MADE are unsigned fields,
+      * so the picture clause itself rules out a negative
+      * value - the check here is that a number actually
+      * made it into the field rather than spaces or other
+      * non-numeric junk from a bad extract
+       700-VALIDATE-TUITION-FIELDS.
+           IF STUDENT-FILE-EOF-FLAG NOT = "Y"
+               IF NOT TUITION-AMOUNT NUMERIC
+                   IF RECORD-IS-VALID
+                       MOVE "INVALID TUITION AMOUNT"
+                           TO REJECT-REASON-VAL-WS
+                   END-IF
+                   MOVE "N" TO RECORD-VALID-FLAG
+               END-IF
+               IF NOT PAYMENT-MADE NUMERIC
+                   IF RECORD-IS-VALID
+                       MOVE "INVALID PAYMENT MADE"
+                           TO REJECT-REASON-VAL-WS
+                   END-IF
+                   MOVE "N" TO RECORD-VALID-FLAG
+               END-IF
+           END-IF.
+
+      * Write the failed record to the reject listing
+       700-WRITE-VALIDATION-REJECT-RECORD.
+           MOVE STUDENT-LAST-NAME TO STUDENT-LAST-NAME-VAL-WS.
+           MOVE STUDENT-FIRST-NAME TO STUDENT-FIRST-NAME-VAL-WS.
+           MOVE STUDENT-NUMBER TO STUDENT-NUMBER-VAL-WS.
+           WRITE VALIDATION-REJECT-CARD FROM VALIDATION-REJECT-WS.
+           ADD 1 TO RECORDS-REJECT-CTR.
