@@ -18,7 +18,31 @@
            SELECT TUITION-REPORT
                ASSIGN TO "C:\TUITNRPT.DAT"
                    ORGANIZATION IS LINE SEQUENTIAL.
-           
+           SELECT INSTALLMENT-REPORT
+               ASSIGN TO "C:\INSTLRPT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PROGRAM-CODE-FILE
+               ASSIGN TO "C:\PROGCODE.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PROGRAM-REJECT-REPORT
+               ASSIGN TO "C:\PROGREJ.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "C:\CHKPT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECKPOINT-STATUS-WS.
+           SELECT DATE-PARM-FILE
+               ASSIGN TO "C:\DATEPARM.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS DATE-PARM-STATUS-WS.
+           SELECT DUPLICATE-STUDENT-FILE
+               ASSIGN TO "C:\DUPSTU.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VALIDATION-REJECT-FILE
+               ASSIGN TO "C:\VALREJ.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS VALREJ-STATUS-WS.
+
        DATA DIVISION.
        FILE SECTION.
       * STUDENT-FILE is an input file
@@ -36,23 +60,95 @@
            05 MARK-3                PIC 9(3).
            05 COURSE-4              PIC X(7).
            05 MARK-4                PIC 9(3).
+           05 COURSE-5              PIC X(7).
+           05 MARK-5                PIC 9(3).
+           05 COURSE-6              PIC X(7).
+           05 MARK-6                PIC 9(3).
            05 PAYMENT-MADE          PIC 9(4)V99.
            05 TUITION-AMOUNT        PIC 9(4)V99.
            
       * STUDENT-REPORT is an output file
        FD STUDENT-REPORT.
-       01 STUDENT-REPORT-CARD       PIC X(102).
+       01 STUDENT-REPORT-CARD       PIC X(124).
     
       * COURSE-FILE is an input file
        FD COURSE-FILE.
        01 COURSE-RECORD.
            05 COURSE-NUMBER    PIC X(7).
            05 COURSE-NAME      PIC X(9).
+           05 CREDIT-HOURS     PIC 9(1).
            
       * TUITION-REPORT is an output file
        FD TUITION-REPORT.
        01 TUITION-REPORT-CARD      PIC X(100).
 
+      * INSTALLMENT-REPORT is an output file that buckets
+      * students by how much of their tuition they have paid
+       FD INSTALLMENT-REPORT.
+       01 INSTALLMENT-REPORT-CARD  PIC X(100).
+
+      * PROGRAM-CODE-FILE is an input file of valid
+      * academic program codes
+       FD PROGRAM-CODE-FILE.
+       01 PROGRAM-CODE-RECORD.
+           05 PROGRAM-CODE           PIC X(3).
+           05 PROGRAM-DESCRIPTION    PIC X(20).
+
+      * PROGRAM-REJECT-REPORT is an output file listing
+      * student records keyed to a program code that was
+      * not found in PROGRAM-CODE-FILE
+       FD PROGRAM-REJECT-REPORT.
+       01 PROGRAM-REJECT-CARD      PIC X(100).
+
+      * CHECKPOINT-FILE holds the single most recent restart
+      * point so a large batch run can resume after an abend
+      * instead of reprocessing STUDENT-FILE from record 1
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CHECKPOINT-STUDENT-NUMBER   PIC 9(9).
+           05 CHECKPOINT-RECORDS-IN-CTR   PIC 9(3).
+           05 CHECKPOINT-RECORDS-OUT-CTR  PIC 9(3).
+           05 CHECKPOINT-DUPLICATES-CTR   PIC 9(3).
+           05 CHECKPOINT-PRE-REJECTED-CTR PIC 9(3).
+           05 CHECKPOINT-A-GRADE-COUNT    PIC 9(3).
+           05 CHECKPOINT-A-GRADE-OWING    PIC 9(6)V99.
+           05 CHECKPOINT-B-GRADE-COUNT    PIC 9(3).
+           05 CHECKPOINT-B-GRADE-OWING    PIC 9(6)V99.
+           05 CHECKPOINT-C-GRADE-COUNT    PIC 9(3).
+           05 CHECKPOINT-C-GRADE-OWING    PIC 9(6)V99.
+           05 CHECKPOINT-D-GRADE-COUNT    PIC 9(3).
+           05 CHECKPOINT-D-GRADE-OWING    PIC 9(6)V99.
+           05 CHECKPOINT-F-GRADE-COUNT    PIC 9(3).
+           05 CHECKPOINT-F-GRADE-OWING    PIC 9(6)V99.
+
+      * DATE-PARM-FILE is an optional JCL-style parameter
+      * card carrying the tuition report date, used in place
+      * of the interactive date prompts for unattended runs
+       FD DATE-PARM-FILE.
+       01 DATE-PARM-RECORD.
+           05 PARM-DAY-INPUT      PIC 9.
+           05 PARM-MONTH-INPUT    PIC 9(2).
+           05 PARM-YEAR-INPUT     PIC 9(2).
+
+      * DUPLICATE-STUDENT-FILE is an output file listing
+      * second-and-later STUDENT-FILE records keyed to a
+      * STUDENT-NUMBER already seen earlier in the run
+       FD DUPLICATE-STUDENT-FILE.
+       01 DUPLICATE-STUDENT-CARD   PIC X(100).
+
+      * VALIDATION-REJECT-FILE is an optional input file - the
+      * error report PROJECT2V writes to VALREJ.DAT before this
+      * program runs.  Only the STUDENT-NUMBER column of each
+      * data line is needed here, to keep records PROJECT2V
+      * already rejected out of the normal reports; the title,
+      * column header, and counters lines land on non-numeric
+      * bytes in that column and are skipped the same way.
+       FD VALIDATION-REJECT-FILE.
+       01 VALIDATION-REJECT-INPUT-RECORD.
+           05 FILLER                     PIC X(48).
+           05 VALREJ-STUDENT-NUMBER-WS    PIC 9(9).
+           05 FILLER                     PIC X(43).
+
        WORKING-STORAGE SECTION.
       * Local copy of the student report
        01 STUDENT-REPORT-WS.       
@@ -61,7 +157,7 @@
            05 FILLER                   PIC X(2).
            05 STUDENT-FIRST-NAME-WS    PIC X(20).
            05 FILLER                   PIC X(2).
-           05 STUDENT-COURSE-NAME-WS   PIC X(42).
+           05 STUDENT-COURSE-NAME-WS   PIC X(64).
            05 FILLER                   PIC X(5).
            05 STUDENT-AVERAGE-WS       PIC 9(3).
            05 FILLER                   PIC X(5).
@@ -69,23 +165,105 @@
            
       * Localcopy of the tuition report     
        01 TUITION-REPORT-WS.
-           05 FILLER                           PIC X(4)    VALUE    SPACES.
-           05 STUDENT-LAST-NAME-TUITION-WS     PIC X(20).
-           05 FILLER                           PIC X(2)    VALUE    SPACES.
-           05 STUDENT-FIRST-NAME-TUITION-WS    PIC X(20).
-           05 FILLER                           PIC X(2)    VALUE    SPACES.
-           05 STUDENT-NUMBER-TUITION-WS        PIC 9(9).
-           05 FILLER                           PIC X(2)    VALUE    SPACES.
-           05 AMOUNT-OWING-WS                  PIC $$,$$9.99.
-       
+           05 FILLER                        PIC X(4)  VALUE SPACES.
+           05 STUDENT-LAST-NAME-TUITION-WS  PIC X(20).
+           05 FILLER                        PIC X(2)  VALUE SPACES.
+           05 STUDENT-FIRST-NAME-TUITION-WS PIC X(20).
+           05 FILLER                        PIC X(2)  VALUE SPACES.
+           05 STUDENT-NUMBER-TUITION-WS     PIC 9(9).
+           05 FILLER                        PIC X(2)  VALUE SPACES.
+           05 AMOUNT-OWING-WS               PIC $$,$$9.99.
+
+      * Local copy of the installment (partial payment plan)
+      * report
+       01 INSTALLMENT-REPORT-WS.
+           05 FILLER                          PIC X(4)  VALUE SPACES.
+           05 STUDENT-LAST-NAME-INSTL-WS      PIC X(20).
+           05 FILLER                          PIC X(2)  VALUE SPACES.
+           05 STUDENT-FIRST-NAME-INSTL-WS     PIC X(20).
+           05 FILLER                          PIC X(2)  VALUE SPACES.
+           05 STUDENT-NUMBER-INSTL-WS         PIC 9(9).
+           05 FILLER                          PIC X(2)  VALUE SPACES.
+           05 AMOUNT-OWING-INSTL-WS           PIC $$,$$9.99.
+           05 FILLER                          PIC X(2)  VALUE SPACES.
+           05 PAYMENT-STATUS-INSTL-WS         PIC X(14).
+
+      * Local copy of the program code reject listing
+       01 PROGRAM-REJECT-WS.
+           05 FILLER                          PIC X(4)  VALUE SPACES.
+           05 STUDENT-LAST-NAME-REJ-WS        PIC X(20).
+           05 FILLER                          PIC X(2)  VALUE SPACES.
+           05 STUDENT-FIRST-NAME-REJ-WS       PIC X(20).
+           05 FILLER                          PIC X(2)  VALUE SPACES.
+           05 STUDENT-NUMBER-REJ-WS           PIC 9(9).
+           05 FILLER                          PIC X(2)  VALUE SPACES.
+           05 STUDENT-PROGRAM-REJ-WS          PIC X(3).
+           05 FILLER                          PIC X(2)  VALUE SPACES.
+           05 REJECT-REASON-WS                PIC X(26)
+                   VALUE "INVALID PROGRAM CODE".
+
+      * Local copy of the duplicate student number listing
+       01 DUPLICATE-STUDENT-WS.
+           05 FILLER                          PIC X(4)  VALUE SPACES.
+           05 STUDENT-LAST-NAME-DUP-WS        PIC X(20).
+           05 FILLER                          PIC X(2)  VALUE SPACES.
+           05 STUDENT-FIRST-NAME-DUP-WS       PIC X(20).
+           05 FILLER                          PIC X(2)  VALUE SPACES.
+           05 STUDENT-NUMBER-DUP-WS           PIC 9(9).
+           05 FILLER                          PIC X(2)  VALUE SPACES.
+           05 DUP-REASON-WS                   PIC X(26)
+                   VALUE "DUPLICATE STUDENT NUMBER".
+
       * Table to hold the courses in, each course
-      * has a number and name
+      * has a number and name.  COURSE-TABLE-COUNT drives how
+      * many entries are actually in the table so the table
+      * grows or shrinks with whatever is in COURSE-FILE
+      * instead of a fixed number of slots
        01 COURSE-TABLE-WS.
-           05 COURSE-TABLE OCCURS 11 TIMES.
+           05 COURSE-TABLE-COUNT  PIC 9(4)  COMP  VALUE ZERO.
+           05 MAX-COURSE-ENTRIES  PIC 9(4)  VALUE 500.
+           05 COURSE-TABLE OCCURS 1 TO 500 TIMES
+                   DEPENDING ON COURSE-TABLE-COUNT.
                10 COURSE-NUMBER-WS  PIC X(7).
                10 COURSE-NAME-WS    PIC X(9).
-               
-      * Seven days of the week 
+               10 CREDIT-HOURS-WS   PIC 9(1).
+
+      * Table to hold the valid academic program codes,
+      * loaded from PROGRAM-CODE-FILE the same way
+      * COURSE-TABLE-WS is loaded from COURSE-FILE
+       01 PROGRAM-CODE-TABLE-WS.
+           05 PROGRAM-CODE-TABLE-COUNT  PIC 9(4)  COMP VALUE ZERO.
+           05 MAX-PROGRAM-ENTRIES       PIC 9(4)  VALUE 500.
+           05 PROGRAM-CODE-TABLE OCCURS 1 TO 500 TIMES
+                   DEPENDING ON PROGRAM-CODE-TABLE-COUNT.
+               10 PROGRAM-CODE-WS    PIC X(3).
+               10 PROGRAM-DESC-WS    PIC X(20).
+
+      * Table to hold every STUDENT-NUMBER seen so far this
+      * run, so a repeat of one already processed can be
+      * caught and diverted to DUPSTU.DAT instead of the
+      * normal reports.  999 slots matches the 3-digit
+      * RECORDS-IN-CTR, the largest run this shop batches.
+       01 STUDENT-NUMBER-TABLE-WS.
+           05 STUDENT-NUMBER-TABLE-COUNT  PIC 9(3)  COMP VALUE ZERO.
+           05 MAX-STUDENT-ENTRIES         PIC 9(3)  VALUE 999.
+           05 STUDENT-NUMBER-TABLE OCCURS 1 TO 999 TIMES
+                   DEPENDING ON STUDENT-NUMBER-TABLE-COUNT.
+               10 SEEN-STUDENT-NUMBER-WS  PIC 9(9).
+
+      * Table of STUDENT-NUMBERs PROJECT2V already rejected,
+      * loaded from VALREJ.DAT if that file is present, so a
+      * record PROJECT2V flagged as bad is kept out of the
+      * student and tuition reports here as well instead of
+      * being processed a second time as if it were clean
+       01 BAD-STUDENT-TABLE-WS.
+           05 BAD-STUDENT-TABLE-COUNT    PIC 9(3)  COMP VALUE ZERO.
+           05 MAX-BAD-STUDENT-ENTRIES    PIC 9(3)  VALUE 999.
+           05 BAD-STUDENT-TABLE OCCURS 1 TO 999 TIMES
+                   DEPENDING ON BAD-STUDENT-TABLE-COUNT.
+               10 BAD-STUDENT-NUMBER-WS   PIC 9(9).
+
+      * Seven days of the week
        01 DAYS-OF-WEEK.
            05 FILLER    PIC X(9)    VALUE   "MONDAY".
            05 FILLER    PIC X(9)    VALUE   "TUESDAY".
@@ -117,6 +295,10 @@
            05 COURSE-LIST-3    PIC X(9)    VALUE    SPACES.
            05 FILLER           PIC X(2)    VALUE    ", ".
            05 COURSE-LIST-4    PIC X(9)    VALUE    SPACES.
+           05 FILLER           PIC X(2)    VALUE    ", ".
+           05 COURSE-LIST-5    PIC X(9)    VALUE    SPACES.
+           05 FILLER           PIC X(2)    VALUE    ", ".
+           05 COURSE-LIST-6    PIC X(9)    VALUE    SPACES.
            
       * Counters to keep tracks of records entered
       * and written
@@ -125,13 +307,65 @@
            05 RECORDS-IN-CTR    PIC 9(3).
            05 FILLER            PIC X(18)   VALUE " RECORDS WRITTEN: ".
            05 RECORDS-OUT-CTR   PIC 9(3).
-       
+           05 FILLER            PIC X(19)   VALUE " DUPLICATES FOUND: ".
+           05 DUPLICATES-FOUND-CTR PIC 9(3)  VALUE ZERO.
+           05 FILLER          PIC X(21) VALUE " PRE-REJECTED BY 2V: ".
+           05 PRE-REJECTED-CTR PIC 9(3) VALUE ZERO.
+
+      * Running count and dollar total of tuition owing for
+      * each grade band, accumulated as tuition records are
+      * written, and reported as a trailer on TUITION-REPORT
+       01 GRADE-SUMMARY-WS.
+           05 A-GRADE-COUNT-WS  PIC 9(3)      VALUE ZERO.
+           05 A-GRADE-OWING-WS  PIC 9(6)V99   VALUE ZERO.
+           05 B-GRADE-COUNT-WS  PIC 9(3)      VALUE ZERO.
+           05 B-GRADE-OWING-WS  PIC 9(6)V99   VALUE ZERO.
+           05 C-GRADE-COUNT-WS  PIC 9(3)      VALUE ZERO.
+           05 C-GRADE-OWING-WS  PIC 9(6)V99   VALUE ZERO.
+           05 D-GRADE-COUNT-WS  PIC 9(3)      VALUE ZERO.
+           05 D-GRADE-OWING-WS  PIC 9(6)V99   VALUE ZERO.
+           05 F-GRADE-COUNT-WS  PIC 9(3)      VALUE ZERO.
+           05 F-GRADE-OWING-WS  PIC 9(6)V99   VALUE ZERO.
+
       * Bunch of fields to keep track of various 
       * things throughout the program
        01 FLAGS-AND-CONTROLS.
            05 STUDENT-FILE-EOF-FLAG    PIC X       VALUE    "N".
            05 COURSE-FILE-EOF-FLAG     PIC X       VALUE    "N".
-           05 TOTAL-MARK               PIC 9(3)    VALUE    ZERO.
+           05 PROGRAM-FILE-EOF-FLAG    PIC X       VALUE    "N".
+           05 PROGRAM-VALID-FLAG       PIC X       VALUE    "N".
+               88 PROGRAM-IS-VALID VALUE "Y".
+           05 DUPLICATE-STUDENT-FLAG   PIC X       VALUE    "N".
+               88 STUDENT-IS-DUPLICATE VALUE "Y".
+           05 VALREJ-STATUS-WS         PIC X(2)    VALUE    SPACES.
+           05 VALREJ-FILE-EOF-FLAG     PIC X       VALUE    "N".
+           05 PRE-REJECTED-FLAG        PIC X       VALUE    "N".
+               88 STUDENT-IS-PRE-REJECTED VALUE "Y".
+           05 CHECKPOINT-STATUS-WS     PIC X(2)    VALUE    SPACES.
+           05 CHECKPOINT-FILE-EOF-FLAG PIC X       VALUE    "N".
+           05 CHECKPOINT-EXISTS-FLAG   PIC X       VALUE    "N".
+               88 CHECKPOINT-FILE-FOUND VALUE "Y".
+           05 CHECKPOINT-RESUME-FOUND-FLAG  PIC X   VALUE   "N".
+           05 LAST-CHECKPOINT-STUDENT-NUMBER PIC 9(9) VALUE ZERO.
+           05 LAST-CHECKPOINT-RECORDS-CTR    PIC 9(3) VALUE ZERO.
+           05 LAST-CHECKPOINT-RECORDS-OUT-CTR   PIC 9(3)    VALUE ZERO.
+           05 LAST-CHECKPOINT-DUPLICATES-CTR    PIC 9(3)    VALUE ZERO.
+           05 LAST-CHECKPOINT-PRE-REJECTED-CTR  PIC 9(3)    VALUE ZERO.
+           05 LAST-CHECKPOINT-A-GRADE-COUNT     PIC 9(3)    VALUE ZERO.
+           05 LAST-CHECKPOINT-A-GRADE-OWING     PIC 9(6)V99 VALUE ZERO.
+           05 LAST-CHECKPOINT-B-GRADE-COUNT     PIC 9(3)    VALUE ZERO.
+           05 LAST-CHECKPOINT-B-GRADE-OWING     PIC 9(6)V99 VALUE ZERO.
+           05 LAST-CHECKPOINT-C-GRADE-COUNT     PIC 9(3)    VALUE ZERO.
+           05 LAST-CHECKPOINT-C-GRADE-OWING     PIC 9(6)V99 VALUE ZERO.
+           05 LAST-CHECKPOINT-D-GRADE-COUNT     PIC 9(3)    VALUE ZERO.
+           05 LAST-CHECKPOINT-D-GRADE-OWING     PIC 9(6)V99 VALUE ZERO.
+           05 LAST-CHECKPOINT-F-GRADE-COUNT     PIC 9(3)    VALUE ZERO.
+           05 LAST-CHECKPOINT-F-GRADE-OWING     PIC 9(6)V99 VALUE ZERO.
+           05 DATE-PARM-STATUS-WS            PIC X(2) VALUE SPACES.
+           05 TOTAL-MARK               PIC 9(5)    VALUE    ZERO.
+           05 TOTAL-CREDIT-HOURS-WS    PIC 9(2)    VALUE    ZERO.
+           05 CREDIT-LOOKUP-COURSE-WS  PIC X(7)    VALUE    SPACES.
+           05 CREDIT-LOOKUP-HOURS-WS   PIC 9(1)    VALUE    ZERO.
       * Condition names for the student's average     
            05 STUDENT-AVERAGE PIC 9(3).
                88 A-AVERAGE VALUES 85 THROUGH 100.
@@ -140,7 +374,12 @@
                88 D-AVERAGE VALUES 50 THROUGH 64.
            05 STUDENT-GRADE            PIC X.
            05 TUITION-OWED             PIC 9(4)V99.
-           05 SUB                      PIC 9(2).
+           05 PERCENT-PAID-WS          PIC 9(3).
+           05 PAYMENT-STATUS-WS        PIC X(14).
+           05 SUB                      PIC 9(4).
+           05 PROGRAM-SUB               PIC 9(4).
+           05 STUDENT-SUB               PIC 9(4).
+           05 BAD-STUDENT-SUB           PIC 9(4).
            05 DAY-INPUT                PIC 9.
            05 MONTH-INPUT              PIC 9(2).
            05 YEAR-INPUT               PIC 9(2).
@@ -152,7 +391,7 @@
            05 STUDENT-FULL-NAME    PIC X(12)   VALUE "STUDENT NAME".
            05 FILLER               PIC X(32)   VALUE SPACES.
            05 PROGRAM-COURSES      PIC X(7)    VALUE "COURSES".
-           05 FILLER               PIC X(36)   VALUE SPACES.
+           05 FILLER               PIC X(58)   VALUE SPACES.
            05 AVG                  PIC X(7)    VALUE "AVERAGE".
            05 FILLER               PIC X       VALUE SPACES.
            05 GRADE                PIC X(5)    VALUE "GRADE".
@@ -160,27 +399,76 @@
       * Title to be displayed at top of the
       * tuition report file
        01 TUITNRPT-TITLE.
-           05 FILLER           PIC X(20)    VALUE   SPACES.
-           05 STUDENT-OWING    PIC X(22)    VALUE   "STUDENTS OWING TUITION".
-           05 FILLER           PIC X(10)    VALUE   SPACES.
-           05 CUR-DATE         PIC X(15)    VALUE   SPACES.
+           05 FILLER           PIC X(20)  VALUE SPACES.
+           05 STUDENT-OWING    PIC X(22) VALUE "STUDENTS OWING TUITION".
+           05 FILLER           PIC X(10)  VALUE SPACES.
+           05 CUR-DATE         PIC X(15)  VALUE SPACES.
           
       * Header to be displayed at the top of the
       * tuition report file below the title
        01 TUITNRPT-COLUMN-HEADER.
-           05 FILLER           PIC X(4)    VALUE    SPACES.
-           05 STUDENT-LAST     PIC X(17)   VALUE    "STUDENT LAST NAME".
-           05 FILLER           PIC X(5)    VALUE    SPACES.
-           05 STUDENT-FIRST    PIC X(18)   VALUE    "STUDENT FIRST NAME".
-           05 FILLER           PIC X(5)    VALUE    SPACES.
-           05 STUDENT-NUM      PIC X(14)   VALUE    "STUDENT NUMBER".
-           05 FILLER           PIC X(5)    VALUE    SPACES.
+           05 FILLER           PIC X(4)   VALUE SPACES.
+           05 STUDENT-LAST     PIC X(17)  VALUE "STUDENT LAST NAME".
+           05 FILLER           PIC X(5)   VALUE SPACES.
+           05 STUDENT-FIRST    PIC X(18)  VALUE "STUDENT FIRST NAME".
+           05 FILLER           PIC X(5)   VALUE SPACES.
+           05 STUDENT-NUM      PIC X(14)  VALUE "STUDENT NUMBER".
+           05 FILLER           PIC X(5)   VALUE SPACES.
            05 AMOUNT-OWE       PIC X(12)   VALUE    "AMOUNT OWING".
-          
+
+      * Title for the grade-band summary trailer at the
+      * bottom of the tuition report file
+       01 TUITNRPT-GRADE-TITLE.
+           05 FILLER              PIC X(30)  VALUE SPACES.
+           05 GRADE-SUMMARY-HDR   PIC X(27)
+                   VALUE "TUITION OWING BY GRADE BAND".
+
+      * Column header for the grade-band summary trailer
+       01 TUITNRPT-GRADE-HEADER.
+           05 FILLER           PIC X(4)   VALUE SPACES.
+           05 GRADE-HDR        PIC X(5)   VALUE "GRADE".
+           05 FILLER           PIC X(5)   VALUE SPACES.
+           05 COUNT-HDR        PIC X(5)   VALUE "COUNT".
+           05 FILLER           PIC X(5)   VALUE SPACES.
+           05 OWING-HDR        PIC X(11)  VALUE "TOTAL OWING".
+
+      * One data line of the grade-band summary trailer
+       01 TUITNRPT-GRADE-LINE-WS.
+           05 FILLER            PIC X(4)   VALUE SPACES.
+           05 GRADE-LINE-WS     PIC X(5).
+           05 FILLER            PIC X(5)   VALUE SPACES.
+           05 COUNT-LINE-WS     PIC ZZ9.
+           05 FILLER            PIC X(7)   VALUE SPACES.
+           05 OWING-LINE-WS     PIC $$$,$$9.99.
+
+      * Title to be displayed at top of the
+      * installment (partial payment plan) report file
+       01 INSTLRPT-TITLE.
+           05 FILLER           PIC X(20)  VALUE SPACES.
+           05 STUDENT-PLANS    PIC X(22) VALUE "STUDENT PAYMENT STATUS".
+           05 FILLER           PIC X(10)  VALUE SPACES.
+           05 CUR-DATE-INSTL   PIC X(15)  VALUE SPACES.
+
+      * Header to be displayed at the top of the
+      * installment report file below the title
+       01 INSTLRPT-COLUMN-HEADER.
+           05 FILLER           PIC X(4)   VALUE SPACES.
+           05 STUDENT-LAST-I   PIC X(17)  VALUE "STUDENT LAST NAME".
+           05 FILLER           PIC X(5)   VALUE SPACES.
+           05 STUDENT-FIRST-I  PIC X(18)  VALUE "STUDENT FIRST NAME".
+           05 FILLER           PIC X(5)   VALUE SPACES.
+           05 STUDENT-NUM-I    PIC X(14)  VALUE "STUDENT NUMBER".
+           05 FILLER           PIC X(5)   VALUE SPACES.
+           05 AMOUNT-OWE-I     PIC X(12)  VALUE "AMOUNT OWING".
+           05 FILLER           PIC X(2)   VALUE SPACES.
+           05 PAYMENT-PLAN-I   PIC X(14)  VALUE "PAYMENT STATUS".
+
        PROCEDURE DIVISION.
       * Mainline routine
        100-CREATE-STUDENT-AND-TUITION-REPORT.
            PERFORM 200-INIT-COURSE-TABLE.
+           PERFORM 200-INIT-PROGRAM-TABLE.
+           PERFORM 200-INIT-BAD-STUDENT-TABLE.
            PERFORM 200-INIT-CREATE-STUDENT-AND-TUITION-REPORT.
            PERFORM 200-CREATE-STUDENT-AND-TUITION-RECORD
                UNTIL STUDENT-FILE-EOF-FLAG = "Y".
@@ -195,21 +483,76 @@
            PERFORM 700-INIT-COURSE-TABLE.
            PERFORM 700-FILL-COURSE-TABLE
                VARYING SUB FROM 1 BY 1
-               UNTIL SUB > 11
+               UNTIL SUB > MAX-COURSE-ENTRIES
                OR COURSE-FILE-EOF-FLAG = "Y".
+           IF COURSE-FILE-EOF-FLAG NOT = "Y"
+               DISPLAY "*** ERROR: COURSE-FILE EXCEEDS "
+                   MAX-COURSE-ENTRIES " ENTRIES - COURSE TABLE "
+                   "IS FULL AND REMAINING COURSES WERE NOT "
+                   "LOADED ***".
            PERFORM 700-CLOSE-COURSE-FILE.
 
+      * Open the program code file, initialize the table,
+      * fill the table with data, then close the
+      * program code file
+       200-INIT-PROGRAM-TABLE.
+           PERFORM 700-OPEN-PROGRAM-FILE.
+           PERFORM 700-INIT-PROGRAM-TABLE.
+           PERFORM 700-FILL-PROGRAM-TABLE
+               VARYING PROGRAM-SUB FROM 1 BY 1
+               UNTIL PROGRAM-SUB > MAX-PROGRAM-ENTRIES
+               OR PROGRAM-FILE-EOF-FLAG = "Y".
+           IF PROGRAM-FILE-EOF-FLAG NOT = "Y"
+               DISPLAY "*** ERROR: PROGRAM-CODE-FILE EXCEEDS "
+                   MAX-PROGRAM-ENTRIES " ENTRIES - PROGRAM "
+                   "CODE TABLE IS FULL AND REMAINING CODES "
+                   "WERE NOT LOADED ***".
+           PERFORM 700-CLOSE-PROGRAM-FILE.
+
+      * Open the optional validation reject file PROJECT2V
+      * writes to VALREJ.DAT and, if it is present, load every
+      * STUDENT-NUMBER it rejected into BAD-STUDENT-TABLE-WS so
+      * those records are kept out of the normal reports here
+      * as well.  If PROJECT2V has not been run yet the file
+      * will not exist, which is not an error - the table is
+      * simply left empty and every record is processed as
+      * before.
+       200-INIT-BAD-STUDENT-TABLE.
+           PERFORM 700-OPEN-VALIDATION-REJECT-FILE.
+           IF VALREJ-STATUS-WS = "00"
+               PERFORM 700-INIT-BAD-STUDENT-TABLE
+               PERFORM 700-FILL-BAD-STUDENT-TABLE
+                   VARYING BAD-STUDENT-SUB FROM 1 BY 1
+                   UNTIL BAD-STUDENT-SUB > MAX-BAD-STUDENT-ENTRIES
+                   OR VALREJ-FILE-EOF-FLAG = "Y"
+               IF VALREJ-FILE-EOF-FLAG NOT = "Y"
+                   DISPLAY "*** ERROR: VALIDATION-REJECT-FILE "
+                       "EXCEEDS " MAX-BAD-STUDENT-ENTRIES
+                       " ENTRIES - BAD STUDENT TABLE IS FULL "
+                       "AND REMAINING REJECTS WERE NOT LOADED "
+                       "***"
+               END-IF
+               PERFORM 700-CLOSE-VALIDATION-REJECT-FILE
+           END-IF.
+
       * Create the student and tuition report.
-      * Open the files, read the records, get
-      * date input, determine the date based on
-      * input, initialize the counters, and write
-      * the headings
+      * Check for a checkpoint from a prior run, open the
+      * files, get date input, determine the date based on
+      * input, initialize the counters, write the headings
+      * (skipping that setup and fast-forwarding instead
+      * when resuming from a checkpoint), then read the
+      * first record to be processed
        200-INIT-CREATE-STUDENT-AND-TUITION-REPORT.
+           PERFORM 700-CHECK-FOR-CHECKPOINT.
            PERFORM 700-OPEN-STUDENT-FILES.
-           PERFORM 700-GET-DATE-INPUT.
-           PERFORM 700-DETERMINE-DATE
-           PERFORM 700-INIT-READ-WRITE-CTRS.
-           PERFORM 700-WRITE-HEADINGS.
+           IF CHECKPOINT-FILE-FOUND
+               PERFORM 700-RESTORE-FROM-CHECKPOINT
+           ELSE
+               PERFORM 700-GET-DATE-INPUT
+               PERFORM 700-DETERMINE-DATE
+               PERFORM 700-INIT-READ-WRITE-CTRS
+               PERFORM 700-WRITE-HEADINGS
+           END-IF.
            PERFORM 700-READ-STUDENT-RECORD.
 
       * Create the student and tuition records.
@@ -220,21 +563,43 @@
       * Then write the records and check for another
       * record.
        200-CREATE-STUDENT-AND-TUITION-RECORD.
-           PERFORM 700-CALCULATE-AVERAGE.
-           PERFORM 700-DETERMINE-GRADE.
-           PERFORM 700-DETERMINE-COURSE-NAMES
-               VARYING SUB FROM 1 BY 1
-               UNTIL SUB > 11.
-           PERFORM 700-DETERMINE-AMOUNT-OWING.
-           PERFORM 700-WRITE-STUDENT-RECORD.
-           IF TUITION-OWED > 0
-               PERFORM 700-WRITE-TUITION-RECORD.
+           PERFORM 700-CHECK-PRE-REJECTED.
+           IF STUDENT-IS-PRE-REJECTED
+               ADD 1 TO PRE-REJECTED-CTR
+           ELSE
+               PERFORM 700-CHECK-DUPLICATE-STUDENT
+               IF STUDENT-IS-DUPLICATE
+                   PERFORM 700-WRITE-DUPLICATE-STUDENT-RECORD
+               ELSE
+                   PERFORM 700-VALIDATE-STUDENT-PROGRAM
+                   IF PROGRAM-IS-VALID
+                       PERFORM 700-CALCULATE-AVERAGE
+                       PERFORM 700-DETERMINE-GRADE
+                       MOVE SPACES TO STUDENT-COURSE-LIST
+                       PERFORM 700-DETERMINE-COURSE-NAMES
+                           VARYING SUB FROM 1 BY 1
+                           UNTIL SUB > COURSE-TABLE-COUNT
+                       PERFORM 700-DETERMINE-AMOUNT-OWING
+                       PERFORM 700-WRITE-STUDENT-RECORD
+                       IF TUITION-OWED > 0
+                           PERFORM 700-WRITE-TUITION-RECORD
+                       END-IF
+                       PERFORM 700-DETERMINE-PAYMENT-STATUS
+                       PERFORM 700-WRITE-INSTALLMENT-RECORD
+                   ELSE
+                       PERFORM 700-WRITE-PROGRAM-REJECT-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM 700-SAVE-CHECKPOINT.
            PERFORM 700-READ-STUDENT-RECORD.
 
-      * Write the audit counters and then close the
-      * files.
+      * Write the audit counters, clear the checkpoint since
+      * the run completed normally, and close the files.
        200-TERM-CREATE-STUDENT-AND-TUITION-REPORT.
+           PERFORM 700-WRITE-GRADE-SUMMARY.
            PERFORM 700-WRITE-AUDIT-COUNTERS.
+           PERFORM 700-CLEAR-CHECKPOINT.
            PERFORM 700-CLOSE-STUDENT-FILES.
 
       * Open the course file for input
@@ -245,30 +610,239 @@
        700-INIT-COURSE-TABLE.
            INITIALIZE COURSE-TABLE.
       
-      * Fill the course table with data from file
-      * and set EOF flag to true when at end
+      * Fill the course table with data from file,
+      * growing COURSE-TABLE-COUNT by one entry for every
+      * course loaded, and set EOF flag to true when at end
        700-FILL-COURSE-TABLE.
            READ COURSE-FILE AT END MOVE "Y" TO COURSE-FILE-EOF-FLAG
-               NOT AT END MOVE COURSE-RECORD TO COURSE-TABLE(SUB).
+               NOT AT END
+                   ADD 1 TO COURSE-TABLE-COUNT
+                   MOVE COURSE-RECORD TO COURSE-TABLE(SUB).
                
-      * Close the course file       
+      * Close the course file
        700-CLOSE-COURSE-FILE.
-           CLOSE COURSE-FILE. 
+           CLOSE COURSE-FILE.
+
+      * Open the program code file for input
+       700-OPEN-PROGRAM-FILE.
+           OPEN INPUT PROGRAM-CODE-FILE.
+
+      * Initialize the program code table
+       700-INIT-PROGRAM-TABLE.
+           INITIALIZE PROGRAM-CODE-TABLE.
+
+      * Fill the program code table with data from file,
+      * growing PROGRAM-CODE-TABLE-COUNT by one entry for
+      * every code loaded, and set EOF flag to true at end
+       700-FILL-PROGRAM-TABLE.
+           READ PROGRAM-CODE-FILE
+               AT END MOVE "Y" TO PROGRAM-FILE-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO PROGRAM-CODE-TABLE-COUNT
+                   MOVE PROGRAM-CODE-RECORD
+                       TO PROGRAM-CODE-TABLE(PROGRAM-SUB).
+
+      * Close the program code file
+       700-CLOSE-PROGRAM-FILE.
+           CLOSE PROGRAM-CODE-FILE.
+
+      * Open the validation reject file for input
+       700-OPEN-VALIDATION-REJECT-FILE.
+           OPEN INPUT VALIDATION-REJECT-FILE.
 
-      * Open the files for input / output.
+      * Initialize the bad student table
+       700-INIT-BAD-STUDENT-TABLE.
+           INITIALIZE BAD-STUDENT-TABLE.
+
+      * Fill the bad student table with every STUDENT-NUMBER
+      * PROJECT2V rejected, growing BAD-STUDENT-TABLE-COUNT by
+      * one entry for every such number found.  A line whose
+      * STUDENT-NUMBER column is not a positive number - the
+      * title, column header, and counters lines on VALREJ.DAT -
+      * is skipped rather than loaded.
+       700-FILL-BAD-STUDENT-TABLE.
+           READ VALIDATION-REJECT-FILE
+               AT END MOVE "Y" TO VALREJ-FILE-EOF-FLAG
+               NOT AT END
+                   IF VALREJ-STUDENT-NUMBER-WS NUMERIC
+                           AND VALREJ-STUDENT-NUMBER-WS > ZERO
+                       ADD 1 TO BAD-STUDENT-TABLE-COUNT
+                       MOVE VALREJ-STUDENT-NUMBER-WS TO
+                           BAD-STUDENT-NUMBER-WS
+                               (BAD-STUDENT-TABLE-COUNT)
+                   END-IF
+           END-READ.
+
+      * Close the validation reject file
+       700-CLOSE-VALIDATION-REJECT-FILE.
+           CLOSE VALIDATION-REJECT-FILE.
+
+      * Open the files for input / output.  When resuming
+      * from a checkpoint the reports are extended rather
+      * than recreated so prior output is not lost or
+      * duplicated.
        700-OPEN-STUDENT-FILES.
            OPEN INPUT  STUDENT-FILE.
-           OPEN OUTPUT STUDENT-REPORT.
-           OPEN OUTPUT TUITION-REPORT.
+           IF CHECKPOINT-FILE-FOUND
+               OPEN EXTEND STUDENT-REPORT
+               OPEN EXTEND TUITION-REPORT
+               OPEN EXTEND INSTALLMENT-REPORT
+               OPEN EXTEND PROGRAM-REJECT-REPORT
+               OPEN EXTEND DUPLICATE-STUDENT-FILE
+           ELSE
+               OPEN OUTPUT STUDENT-REPORT
+               OPEN OUTPUT TUITION-REPORT
+               OPEN OUTPUT INSTALLMENT-REPORT
+               OPEN OUTPUT PROGRAM-REJECT-REPORT
+               OPEN OUTPUT DUPLICATE-STUDENT-FILE
+           END-IF.
+
+      * Look for a checkpoint file from a prior run.  If one
+      * is found and it holds a committed student number,
+      * remember that number and the record count so
+      * processing can resume right after it.
+       700-CHECK-FOR-CHECKPOINT.
+           MOVE "N" TO CHECKPOINT-EXISTS-FLAG.
+           MOVE ZERO TO LAST-CHECKPOINT-STUDENT-NUMBER.
+           MOVE "N" TO CHECKPOINT-FILE-EOF-FLAG.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS-WS = "00"
+               PERFORM UNTIL CHECKPOINT-FILE-EOF-FLAG = "Y"
+                   READ CHECKPOINT-FILE
+                       AT END MOVE "Y" TO CHECKPOINT-FILE-EOF-FLAG
+                       NOT AT END
+                           MOVE CHECKPOINT-STUDENT-NUMBER
+                               TO LAST-CHECKPOINT-STUDENT-NUMBER
+                           MOVE CHECKPOINT-RECORDS-IN-CTR
+                               TO LAST-CHECKPOINT-RECORDS-CTR
+                           MOVE CHECKPOINT-RECORDS-OUT-CTR
+                               TO LAST-CHECKPOINT-RECORDS-OUT-CTR
+                           MOVE CHECKPOINT-DUPLICATES-CTR
+                               TO LAST-CHECKPOINT-DUPLICATES-CTR
+                           MOVE CHECKPOINT-PRE-REJECTED-CTR
+                               TO LAST-CHECKPOINT-PRE-REJECTED-CTR
+                           MOVE CHECKPOINT-A-GRADE-COUNT
+                               TO LAST-CHECKPOINT-A-GRADE-COUNT
+                           MOVE CHECKPOINT-A-GRADE-OWING
+                               TO LAST-CHECKPOINT-A-GRADE-OWING
+                           MOVE CHECKPOINT-B-GRADE-COUNT
+                               TO LAST-CHECKPOINT-B-GRADE-COUNT
+                           MOVE CHECKPOINT-B-GRADE-OWING
+                               TO LAST-CHECKPOINT-B-GRADE-OWING
+                           MOVE CHECKPOINT-C-GRADE-COUNT
+                               TO LAST-CHECKPOINT-C-GRADE-COUNT
+                           MOVE CHECKPOINT-C-GRADE-OWING
+                               TO LAST-CHECKPOINT-C-GRADE-OWING
+                           MOVE CHECKPOINT-D-GRADE-COUNT
+                               TO LAST-CHECKPOINT-D-GRADE-COUNT
+                           MOVE CHECKPOINT-D-GRADE-OWING
+                               TO LAST-CHECKPOINT-D-GRADE-OWING
+                           MOVE CHECKPOINT-F-GRADE-COUNT
+                               TO LAST-CHECKPOINT-F-GRADE-COUNT
+                           MOVE CHECKPOINT-F-GRADE-OWING
+                               TO LAST-CHECKPOINT-F-GRADE-OWING
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF LAST-CHECKPOINT-STUDENT-NUMBER > ZERO
+                   MOVE "Y" TO CHECKPOINT-EXISTS-FLAG
+               END-IF
+           END-IF.
+
+      * Fast-forward STUDENT-FILE, discarding records already
+      * committed in the prior run, until the last checkpointed
+      * STUDENT-NUMBER is passed, then resume normal processing
+      * right after it.
+       700-RESTORE-FROM-CHECKPOINT.
+           MOVE LAST-CHECKPOINT-RECORDS-CTR TO RECORDS-IN-CTR.
+           MOVE LAST-CHECKPOINT-RECORDS-OUT-CTR TO RECORDS-OUT-CTR.
+           MOVE LAST-CHECKPOINT-DUPLICATES-CTR TO DUPLICATES-FOUND-CTR.
+           MOVE LAST-CHECKPOINT-PRE-REJECTED-CTR TO PRE-REJECTED-CTR.
+           MOVE LAST-CHECKPOINT-A-GRADE-COUNT TO A-GRADE-COUNT-WS.
+           MOVE LAST-CHECKPOINT-A-GRADE-OWING TO A-GRADE-OWING-WS.
+           MOVE LAST-CHECKPOINT-B-GRADE-COUNT TO B-GRADE-COUNT-WS.
+           MOVE LAST-CHECKPOINT-B-GRADE-OWING TO B-GRADE-OWING-WS.
+           MOVE LAST-CHECKPOINT-C-GRADE-COUNT TO C-GRADE-COUNT-WS.
+           MOVE LAST-CHECKPOINT-C-GRADE-OWING TO C-GRADE-OWING-WS.
+           MOVE LAST-CHECKPOINT-D-GRADE-COUNT TO D-GRADE-COUNT-WS.
+           MOVE LAST-CHECKPOINT-D-GRADE-OWING TO D-GRADE-OWING-WS.
+           MOVE LAST-CHECKPOINT-F-GRADE-COUNT TO F-GRADE-COUNT-WS.
+           MOVE LAST-CHECKPOINT-F-GRADE-OWING TO F-GRADE-OWING-WS.
+           MOVE "N" TO CHECKPOINT-RESUME-FOUND-FLAG.
+           PERFORM UNTIL CHECKPOINT-RESUME-FOUND-FLAG = "Y"
+               OR STUDENT-FILE-EOF-FLAG = "Y"
+               READ STUDENT-FILE
+                   AT END MOVE "Y" TO STUDENT-FILE-EOF-FLAG
+                   NOT AT END
+                       PERFORM 700-CHECK-DUPLICATE-STUDENT
+                       IF STUDENT-NUMBER =
+                               LAST-CHECKPOINT-STUDENT-NUMBER
+                           MOVE "Y" TO CHECKPOINT-RESUME-FOUND-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      * Commit the current record count and student number to
+      * the checkpoint file, after every record, so a restart
+      * always resumes right after the last record actually
+      * written to the reports rather than replaying some of
+      * them a second time.
+       700-SAVE-CHECKPOINT.
+           MOVE STUDENT-NUMBER TO CHECKPOINT-STUDENT-NUMBER.
+           MOVE RECORDS-IN-CTR TO CHECKPOINT-RECORDS-IN-CTR.
+           MOVE RECORDS-OUT-CTR TO CHECKPOINT-RECORDS-OUT-CTR.
+           MOVE DUPLICATES-FOUND-CTR TO CHECKPOINT-DUPLICATES-CTR.
+           MOVE PRE-REJECTED-CTR TO CHECKPOINT-PRE-REJECTED-CTR.
+           MOVE A-GRADE-COUNT-WS TO CHECKPOINT-A-GRADE-COUNT.
+           MOVE A-GRADE-OWING-WS TO CHECKPOINT-A-GRADE-OWING.
+           MOVE B-GRADE-COUNT-WS TO CHECKPOINT-B-GRADE-COUNT.
+           MOVE B-GRADE-OWING-WS TO CHECKPOINT-B-GRADE-OWING.
+           MOVE C-GRADE-COUNT-WS TO CHECKPOINT-C-GRADE-COUNT.
+           MOVE C-GRADE-OWING-WS TO CHECKPOINT-C-GRADE-OWING.
+           MOVE D-GRADE-COUNT-WS TO CHECKPOINT-D-GRADE-COUNT.
+           MOVE D-GRADE-OWING-WS TO CHECKPOINT-D-GRADE-OWING.
+           MOVE F-GRADE-COUNT-WS TO CHECKPOINT-F-GRADE-COUNT.
+           MOVE F-GRADE-OWING-WS TO CHECKPOINT-F-GRADE-OWING.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      * The run completed normally, so clear the checkpoint
+      * file to an empty state - the next run should start
+      * from record 1, not resume.
+       700-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
       
-      * Prompt user to enter date which will be
-      * used in the title in the tuition report
+      * Get the date which will be used in the title in the
+      * tuition report.  If a DATEPARM.DAT parameter card is
+      * present this is an unattended batch run and the date
+      * is read from it; otherwise fall back to the
+      * interactive prompts so this still runs at a terminal.
        700-GET-DATE-INPUT.
-           DISPLAY "ENTER DAY AS NUM: " COLUMN 6 LINE 6.
-           ACCEPT DAY-INPUT.
-           DISPLAY "ENTER MONTH AS NUM: " COLUMN 6 LINE 7.
-           ACCEPT MONTH-INPUT.
-           DISPLAY "ENTER YEAR (LAST 2 DIGITS): " COLUMN 6 LINE 8.
+           OPEN INPUT DATE-PARM-FILE.
+           IF DATE-PARM-STATUS-WS = "00"
+               READ DATE-PARM-FILE
+                   AT END
+                       PERFORM 700-ACCEPT-DATE-INPUT
+                   NOT AT END
+                       MOVE PARM-DAY-INPUT   TO DAY-INPUT
+                       MOVE PARM-MONTH-INPUT TO MONTH-INPUT
+                       MOVE PARM-YEAR-INPUT  TO YEAR-INPUT
+               END-READ
+               CLOSE DATE-PARM-FILE
+           ELSE
+               PERFORM 700-ACCEPT-DATE-INPUT
+           END-IF.
+
+      * Prompt for the date interactively - used when
+      * DATE-PARM-FILE is either missing or present but empty
+       700-ACCEPT-DATE-INPUT.
+           DISPLAY "ENTER DAY AS NUM: " COLUMN 6 LINE 6
+           ACCEPT DAY-INPUT
+           DISPLAY "ENTER MONTH AS NUM: " COLUMN 6 LINE 7
+           ACCEPT MONTH-INPUT
+           DISPLAY "ENTER YEAR (LAST 2 DIGITS): " COLUMN 6 LINE 8
            ACCEPT YEAR-INPUT.
            
       * Determine the date by moving what the user 
@@ -289,21 +863,92 @@
            WRITE STUDENT-REPORT-CARD  FROM STURPT-COLUMN-HEADER.
            WRITE TUITION-REPORT-CARD FROM TUITNRPT-TITLE.
            WRITE TUITION-REPORT-CARD FROM TUITNRPT-COLUMN-HEADER.
+           MOVE CUR-DATE TO CUR-DATE-INSTL.
+           WRITE INSTALLMENT-REPORT-CARD FROM INSTLRPT-TITLE.
+           WRITE INSTALLMENT-REPORT-CARD FROM INSTLRPT-COLUMN-HEADER.
            
       * Keep reading records until the EOF flag is true
       * and keep track of records entered
        700-READ-STUDENT-RECORD.
            READ  STUDENT-FILE
                AT END  MOVE "Y" TO STUDENT-FILE-EOF-FLAG
-                   NOT AT END
-                   ADD  1  TO RECORDS-IN-CTR.
+               NOT AT END
+                   ADD  1  TO RECORDS-IN-CTR
+                       ON SIZE ERROR
+                           DISPLAY "*** ERROR: RECORDS-IN-CTR EXCEEDS "
+                               "999 - RECORD COUNT AND CHECKPOINT "
+                               "POSITION ARE NO LONGER RELIABLE FOR "
+                               "THE REMAINDER OF THE RUN ***"
+                   END-ADD
+           END-READ.
                    
-      * Add up the four marks then divide by four to
-      * get the student's average
+      * Weight each populated course's mark by its credit
+      * hours (looked up from COURSE-TABLE-WS) and divide the
+      * total by the total credit hours carried, so a 5
+      * credit course counts for more than a 3 credit course
        700-CALCULATE-AVERAGE.
-           ADD MARK-1 MARK-2 MARK-3 MARK-4 GIVING TOTAL-MARK.
-           DIVIDE TOTAL-MARK BY 4
-               GIVING STUDENT-AVERAGE ROUNDED.
+           MOVE ZERO TO TOTAL-MARK.
+           MOVE ZERO TO TOTAL-CREDIT-HOURS-WS.
+           IF COURSE-1 NOT = SPACES
+               MOVE COURSE-1 TO CREDIT-LOOKUP-COURSE-WS
+               PERFORM 700-FIND-CREDIT-HOURS
+               COMPUTE TOTAL-MARK = TOTAL-MARK +
+                   (MARK-1 * CREDIT-LOOKUP-HOURS-WS)
+               ADD CREDIT-LOOKUP-HOURS-WS TO TOTAL-CREDIT-HOURS-WS
+           END-IF.
+           IF COURSE-2 NOT = SPACES
+               MOVE COURSE-2 TO CREDIT-LOOKUP-COURSE-WS
+               PERFORM 700-FIND-CREDIT-HOURS
+               COMPUTE TOTAL-MARK = TOTAL-MARK +
+                   (MARK-2 * CREDIT-LOOKUP-HOURS-WS)
+               ADD CREDIT-LOOKUP-HOURS-WS TO TOTAL-CREDIT-HOURS-WS
+           END-IF.
+           IF COURSE-3 NOT = SPACES
+               MOVE COURSE-3 TO CREDIT-LOOKUP-COURSE-WS
+               PERFORM 700-FIND-CREDIT-HOURS
+               COMPUTE TOTAL-MARK = TOTAL-MARK +
+                   (MARK-3 * CREDIT-LOOKUP-HOURS-WS)
+               ADD CREDIT-LOOKUP-HOURS-WS TO TOTAL-CREDIT-HOURS-WS
+           END-IF.
+           IF COURSE-4 NOT = SPACES
+               MOVE COURSE-4 TO CREDIT-LOOKUP-COURSE-WS
+               PERFORM 700-FIND-CREDIT-HOURS
+               COMPUTE TOTAL-MARK = TOTAL-MARK +
+                   (MARK-4 * CREDIT-LOOKUP-HOURS-WS)
+               ADD CREDIT-LOOKUP-HOURS-WS TO TOTAL-CREDIT-HOURS-WS
+           END-IF.
+           IF COURSE-5 NOT = SPACES
+               MOVE COURSE-5 TO CREDIT-LOOKUP-COURSE-WS
+               PERFORM 700-FIND-CREDIT-HOURS
+               COMPUTE TOTAL-MARK = TOTAL-MARK +
+                   (MARK-5 * CREDIT-LOOKUP-HOURS-WS)
+               ADD CREDIT-LOOKUP-HOURS-WS TO TOTAL-CREDIT-HOURS-WS
+           END-IF.
+           IF COURSE-6 NOT = SPACES
+               MOVE COURSE-6 TO CREDIT-LOOKUP-COURSE-WS
+               PERFORM 700-FIND-CREDIT-HOURS
+               COMPUTE TOTAL-MARK = TOTAL-MARK +
+                   (MARK-6 * CREDIT-LOOKUP-HOURS-WS)
+               ADD CREDIT-LOOKUP-HOURS-WS TO TOTAL-CREDIT-HOURS-WS
+           END-IF.
+           IF TOTAL-CREDIT-HOURS-WS > ZERO
+               DIVIDE TOTAL-MARK BY TOTAL-CREDIT-HOURS-WS
+                   GIVING STUDENT-AVERAGE ROUNDED
+           ELSE
+               MOVE ZERO TO STUDENT-AVERAGE.
+
+      * Look up the credit hours for CREDIT-LOOKUP-COURSE-WS
+      * in COURSE-TABLE-WS.  A course not found in the table
+      * defaults to 1 credit hour rather than zero so it is
+      * not simply dropped from the weighted average
+       700-FIND-CREDIT-HOURS.
+           MOVE 1 TO CREDIT-LOOKUP-HOURS-WS.
+           PERFORM VARYING SUB FROM 1 BY 1
+               UNTIL SUB > COURSE-TABLE-COUNT
+               IF CREDIT-LOOKUP-COURSE-WS = COURSE-NUMBER-WS(SUB)
+                   MOVE CREDIT-HOURS-WS(SUB) TO CREDIT-LOOKUP-HOURS-WS
+               END-IF
+           END-PERFORM.
 
       * Determine the student's grade by using condition
       * statements
@@ -327,6 +972,10 @@
                MOVE COURSE-NAME-WS(SUB) TO COURSE-LIST-3.
            IF COURSE-4 = COURSE-NUMBER-WS(SUB)
                MOVE COURSE-NAME-WS(SUB) TO COURSE-LIST-4.
+           IF COURSE-5 = COURSE-NUMBER-WS(SUB)
+               MOVE COURSE-NAME-WS(SUB) TO COURSE-LIST-5.
+           IF COURSE-6 = COURSE-NUMBER-WS(SUB)
+               MOVE COURSE-NAME-WS(SUB) TO COURSE-LIST-6.
 
       * Determine how much tuition a student
       * still owes
@@ -343,23 +992,184 @@
            MOVE STUDENT-AVERAGE TO STUDENT-AVERAGE-WS.
            MOVE STUDENT-GRADE TO STUDENT-GRADE-WS.
            WRITE STUDENT-REPORT-CARD  FROM  STUDENT-REPORT-WS.
-           ADD  1  TO RECORDS-OUT-CTR.
+           ADD  1  TO RECORDS-OUT-CTR
+               ON SIZE ERROR
+                   DISPLAY "*** ERROR: RECORDS-OUT-CTR EXCEEDS "
+                       "999 - RECORDS WRITTEN COUNT IS NO LONGER "
+                       "RELIABLE FOR THE REMAINDER OF THE RUN ***"
+           END-ADD.
       
-      * Write the tuition record 
+      * Validate the student's program code against the
+      * table of valid codes loaded from PROGRAM-CODE-FILE
+       700-VALIDATE-STUDENT-PROGRAM.
+           MOVE "N" TO PROGRAM-VALID-FLAG.
+           PERFORM VARYING PROGRAM-SUB FROM 1 BY 1
+               UNTIL PROGRAM-SUB > PROGRAM-CODE-TABLE-COUNT
+               IF STUDENT-PROGRAM = PROGRAM-CODE-WS(PROGRAM-SUB)
+                   MOVE "Y" TO PROGRAM-VALID-FLAG
+               END-IF
+           END-PERFORM.
+
+      * Write a student record with an unrecognized program
+      * code to the reject listing instead of the student
+      * and tuition reports
+       700-WRITE-PROGRAM-REJECT-RECORD.
+           MOVE STUDENT-LAST-NAME TO STUDENT-LAST-NAME-REJ-WS.
+           MOVE STUDENT-FIRST-NAME TO STUDENT-FIRST-NAME-REJ-WS.
+           MOVE STUDENT-NUMBER TO STUDENT-NUMBER-REJ-WS.
+           MOVE STUDENT-PROGRAM TO STUDENT-PROGRAM-REJ-WS.
+           WRITE PROGRAM-REJECT-CARD FROM PROGRAM-REJECT-WS.
+
+      * Check the current STUDENT-NUMBER against every number
+      * PROJECT2V rejected from STUFIL2B.DAT.  A match means
+      * this record already has a reason recorded on VALREJ.DAT,
+      * so it is simply excluded from the normal reports rather
+      * than written a second time.
+       700-CHECK-PRE-REJECTED.
+           MOVE "N" TO PRE-REJECTED-FLAG.
+           PERFORM VARYING BAD-STUDENT-SUB FROM 1 BY 1
+               UNTIL BAD-STUDENT-SUB > BAD-STUDENT-TABLE-COUNT
+               IF STUDENT-NUMBER =
+                       BAD-STUDENT-NUMBER-WS(BAD-STUDENT-SUB)
+                   MOVE "Y" TO PRE-REJECTED-FLAG
+               END-IF
+           END-PERFORM.
+
+      * Check the current STUDENT-NUMBER against every number
+      * already seen this run.  A number not yet seen is
+      * registered in the table so the next occurrence of it
+      * is caught.
+       700-CHECK-DUPLICATE-STUDENT.
+           MOVE "N" TO DUPLICATE-STUDENT-FLAG.
+           PERFORM VARYING STUDENT-SUB FROM 1 BY 1
+               UNTIL STUDENT-SUB > STUDENT-NUMBER-TABLE-COUNT
+               IF STUDENT-NUMBER =
+                       SEEN-STUDENT-NUMBER-WS(STUDENT-SUB)
+                   MOVE "Y" TO DUPLICATE-STUDENT-FLAG
+               END-IF
+           END-PERFORM.
+           IF NOT STUDENT-IS-DUPLICATE
+               PERFORM 700-REGISTER-STUDENT-NUMBER
+           END-IF.
+
+      * Add the current STUDENT-NUMBER to the seen-numbers
+      * table, unless the table is already full
+       700-REGISTER-STUDENT-NUMBER.
+           IF STUDENT-NUMBER-TABLE-COUNT < MAX-STUDENT-ENTRIES
+               ADD 1 TO STUDENT-NUMBER-TABLE-COUNT
+               MOVE STUDENT-NUMBER TO SEEN-STUDENT-NUMBER-WS
+                   (STUDENT-NUMBER-TABLE-COUNT)
+           ELSE
+               DISPLAY "*** WARNING: STUDENT-NUMBER-TABLE EXCEEDS "
+                   MAX-STUDENT-ENTRIES " ENTRIES - DUPLICATE "
+                   "CHECKING IS NO LONGER RELIABLE FOR THE "
+                   "REMAINDER OF THE RUN ***".
+
+      * Write a student record with a STUDENT-NUMBER already
+      * seen earlier in the run to the duplicate listing
+      * instead of the normal reports
+       700-WRITE-DUPLICATE-STUDENT-RECORD.
+           MOVE STUDENT-LAST-NAME TO STUDENT-LAST-NAME-DUP-WS.
+           MOVE STUDENT-FIRST-NAME TO STUDENT-FIRST-NAME-DUP-WS.
+           MOVE STUDENT-NUMBER TO STUDENT-NUMBER-DUP-WS.
+           WRITE DUPLICATE-STUDENT-CARD FROM DUPLICATE-STUDENT-WS.
+           ADD 1 TO DUPLICATES-FOUND-CTR.
+
+      * Determine what percentage of tuition has been paid
+      * and bucket the student into a payment status so the
+      * bursar's office can see who is on a payment plan
+      * versus who has not paid anything at all
+       700-DETERMINE-PAYMENT-STATUS.
+           MOVE ZERO TO PERCENT-PAID-WS.
+           IF TUITION-AMOUNT > ZERO
+               COMPUTE PERCENT-PAID-WS ROUNDED =
+                   (PAYMENT-MADE / TUITION-AMOUNT) * 100.
+           EVALUATE TRUE
+               WHEN PAYMENT-MADE >= TUITION-AMOUNT
+                   MOVE "PAID IN FULL" TO PAYMENT-STATUS-WS
+               WHEN PERCENT-PAID-WS >= 50
+                   MOVE "50-99% PAID"  TO PAYMENT-STATUS-WS
+               WHEN PERCENT-PAID-WS >= 1
+                   MOVE "1-49% PAID"   TO PAYMENT-STATUS-WS
+               WHEN OTHER
+                   MOVE "0% PAID"      TO PAYMENT-STATUS-WS
+           END-EVALUATE.
+
+      * Write the installment (partial payment plan) record
+       700-WRITE-INSTALLMENT-RECORD.
+           MOVE STUDENT-LAST-NAME TO STUDENT-LAST-NAME-INSTL-WS.
+           MOVE STUDENT-FIRST-NAME TO STUDENT-FIRST-NAME-INSTL-WS.
+           MOVE STUDENT-NUMBER TO STUDENT-NUMBER-INSTL-WS.
+           MOVE TUITION-OWED TO AMOUNT-OWING-INSTL-WS.
+           MOVE PAYMENT-STATUS-WS TO PAYMENT-STATUS-INSTL-WS.
+           WRITE INSTALLMENT-REPORT-CARD FROM INSTALLMENT-REPORT-WS.
+
+      * Write the tuition record and accumulate the amount
+      * owing into the grade-band summary trailer
        700-WRITE-TUITION-RECORD.
            MOVE STUDENT-LAST-NAME TO STUDENT-LAST-NAME-TUITION-WS.
            MOVE STUDENT-FIRST-NAME TO STUDENT-FIRST-NAME-TUITION-WS.
            MOVE STUDENT-NUMBER TO STUDENT-NUMBER-TUITION-WS.
            MOVE TUITION-OWED TO AMOUNT-OWING-WS.
            WRITE TUITION-REPORT-CARD FROM TUITION-REPORT-WS.
-           
+           EVALUATE TRUE
+               WHEN STUDENT-GRADE = "A"
+                   ADD 1 TO A-GRADE-COUNT-WS
+                   ADD TUITION-OWED TO A-GRADE-OWING-WS
+               WHEN STUDENT-GRADE = "B"
+                   ADD 1 TO B-GRADE-COUNT-WS
+                   ADD TUITION-OWED TO B-GRADE-OWING-WS
+               WHEN STUDENT-GRADE = "C"
+                   ADD 1 TO C-GRADE-COUNT-WS
+                   ADD TUITION-OWED TO C-GRADE-OWING-WS
+               WHEN STUDENT-GRADE = "D"
+                   ADD 1 TO D-GRADE-COUNT-WS
+                   ADD TUITION-OWED TO D-GRADE-OWING-WS
+               WHEN OTHER
+                   ADD 1 TO F-GRADE-COUNT-WS
+                   ADD TUITION-OWED TO F-GRADE-OWING-WS
+           END-EVALUATE.
+
+      * Write the grade-band summary trailer on the tuition
+      * report, cross-tabbing how much is owing against the
+      * student's academic grade
+       700-WRITE-GRADE-SUMMARY.
+           WRITE TUITION-REPORT-CARD FROM TUITNRPT-GRADE-TITLE.
+           WRITE TUITION-REPORT-CARD FROM TUITNRPT-GRADE-HEADER.
+           MOVE "A" TO GRADE-LINE-WS.
+           MOVE A-GRADE-COUNT-WS TO COUNT-LINE-WS.
+           MOVE A-GRADE-OWING-WS TO OWING-LINE-WS.
+           WRITE TUITION-REPORT-CARD FROM TUITNRPT-GRADE-LINE-WS.
+           MOVE "B" TO GRADE-LINE-WS.
+           MOVE B-GRADE-COUNT-WS TO COUNT-LINE-WS.
+           MOVE B-GRADE-OWING-WS TO OWING-LINE-WS.
+           WRITE TUITION-REPORT-CARD FROM TUITNRPT-GRADE-LINE-WS.
+           MOVE "C" TO GRADE-LINE-WS.
+           MOVE C-GRADE-COUNT-WS TO COUNT-LINE-WS.
+           MOVE C-GRADE-OWING-WS TO OWING-LINE-WS.
+           WRITE TUITION-REPORT-CARD FROM TUITNRPT-GRADE-LINE-WS.
+           MOVE "D" TO GRADE-LINE-WS.
+           MOVE D-GRADE-COUNT-WS TO COUNT-LINE-WS.
+           MOVE D-GRADE-OWING-WS TO OWING-LINE-WS.
+           WRITE TUITION-REPORT-CARD FROM TUITNRPT-GRADE-LINE-WS.
+           MOVE "F" TO GRADE-LINE-WS.
+           MOVE F-GRADE-COUNT-WS TO COUNT-LINE-WS.
+           MOVE F-GRADE-OWING-WS TO OWING-LINE-WS.
+           WRITE TUITION-REPORT-CARD FROM TUITNRPT-GRADE-LINE-WS.
+
       * Write the audit trails
        700-WRITE-AUDIT-COUNTERS.
             WRITE STUDENT-REPORT-CARD  FROM COUNTERS.
             WRITE TUITION-REPORT-CARD FROM COUNTERS.
+            WRITE INSTALLMENT-REPORT-CARD FROM COUNTERS.
+            WRITE PROGRAM-REJECT-CARD FROM COUNTERS.
+            WRITE DUPLICATE-STUDENT-CARD FROM COUNTERS.
 
       * Close all the files
        700-CLOSE-STUDENT-FILES.
            CLOSE STUDENT-FILE
                  STUDENT-REPORT
-                 TUITION-REPORT.
\ No newline at end of file
+                 TUITION-REPORT
+                 INSTALLMENT-REPORT
+                 PROGRAM-REJECT-REPORT
+                 DUPLICATE-STUDENT-FILE.
